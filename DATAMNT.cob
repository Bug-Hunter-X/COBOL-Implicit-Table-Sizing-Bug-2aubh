@@ -0,0 +1,260 @@
+      *****************************************************************
+      *  DATAMNT.cob
+      *  Batch browse/maintenance transaction for the data-entry
+      *  table persisted by DATAENT (DATAENT-OUT).  Pages through the
+      *  entries showing each one's position relative to the total
+      *  entry count, applies any flag/re-key actions supplied on
+      *  MAINT-IN, and writes the (possibly corrected) table back out
+      *  to DATAMNT-OUT so a bad entry no longer means rerunning the
+      *  whole data-entry job.
+      *****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DATAMNT.
+       AUTHOR. DATA-ENTRY-TEAM.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT DATAENT-OUT ASSIGN TO "DATAENTOUT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-IN-STATUS.
+
+           SELECT OPTIONAL MAINT-IN ASSIGN TO "MAINTIN"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-MNT-STATUS.
+
+           SELECT DATAMNT-OUT ASSIGN TO "DATAMNTOUT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-OUT-STATUS.
+
+           SELECT MAINT-RPT ASSIGN TO "MAINTRPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RPT-STATUS.
+
+           SELECT OPTIONAL DATAENT-RUNID ASSIGN TO "DATAENTRID"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RID-STATUS.
+
+           SELECT DATAMNT-RUNID ASSIGN TO "DATAMNTRID"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-MRID-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  DATAENT-OUT
+           RECORDING MODE IS F.
+       01  DATAENT-OUT-RECORD          PIC X(80).
+
+       FD  MAINT-IN.
+       01  MAINT-IN-RECORD.
+           05  MNT-INDEX               PIC 9(5).
+           05  MNT-ACTION               PIC X.
+               88  MNT-IS-FLAG          VALUE 'F'.
+               88  MNT-IS-REKEY         VALUE 'R'.
+           05  MNT-NEW-VALUE            PIC X(80).
+
+       FD  DATAMNT-OUT
+           RECORDING MODE IS F.
+       01  DATAMNT-OUT-RECORD          PIC X(80).
+
+       FD  MAINT-RPT.
+       01  MAINT-RPT-RECORD            PIC X(132).
+
+      *  DATAENT-RUNID identifies which DATAENT run this DATAENT-OUT
+      *  came from; DATAMNT-RUNID is stamped with the same value so
+      *  DATASRT.cob can tell DATAMNT-OUT actually corresponds to the
+      *  current DATAENT-OUT before preferring it.
+       FD  DATAENT-RUNID.
+       01  DATAENT-RUNID-RECORD        PIC X(14).
+
+       FD  DATAMNT-RUNID.
+       01  DATAMNT-RUNID-RECORD        PIC X(14).
+
+       WORKING-STORAGE SECTION.
+       01  WS-FILE-STATUSES.
+           05  WS-IN-STATUS             PIC XX.
+           05  WS-MNT-STATUS            PIC XX.
+           05  WS-OUT-STATUS            PIC XX.
+           05  WS-RPT-STATUS            PIC XX.
+           05  WS-RID-STATUS            PIC XX.
+           05  WS-MRID-STATUS           PIC XX.
+
+       01  WS-RUN-STAMP                 PIC X(14) VALUE SPACES.
+
+       01  WS-COUNTERS.
+           05  WS-TOTAL-COUNT           PIC 9(5) VALUE 0.
+           05  WS-BROWSE-IDX            PIC 9(5) VALUE 0.
+           05  WS-MAINT-COUNT           PIC 9(5) VALUE 0.
+           05  WS-PAGE-NO               PIC 9(3) VALUE 1.
+           05  WS-LINE-COUNT            PIC 9(3) VALUE 0.
+           05  WS-LINES-PER-PAGE        PIC 9(3) VALUE 20.
+           05  WS-MATCH-IDX             PIC 9(5) VALUE 0.
+           05  WS-MAINT-DROPPED-COUNT   PIC 9(5) VALUE 0.
+
+      *  Matches TBL-CTRL-COMPILED-MAX in DATAENT.cob, the compiled
+      *  ceiling on WS-TABLE (the table being corrected) — a
+      *  maintenance run should never be able to hold fewer actions
+      *  than the table it corrects can hold rows.
+       01  MNT-CTRL-COMPILED-MAX        PIC 9(5) VALUE 999.
+
+       01  WS-MAINT-ACTIONS.
+           05  WS-MAINT-ENTRY OCCURS 1 TO 999 TIMES
+                   DEPENDING ON WS-MAINT-COUNT
+                   INDEXED BY WS-MAINT-IDX.
+               10  WS-MAINT-INDEX       PIC 9(5).
+               10  WS-MAINT-ACTION      PIC X.
+               10  WS-MAINT-NEW-VALUE   PIC X(80).
+
+       01  WS-CURRENT-RECORD            PIC X(80) VALUE SPACES.
+       01  WS-CURRENT-STATUS            PIC X(10) VALUE SPACES.
+
+       01  WS-RPT-HEADING.
+           05  FILLER                   PIC X(9)  VALUE 'DATAMNT -'.
+           05  FILLER                   PIC X(24) VALUE
+                   ' DATA ENTRY BROWSE/MAINT'.
+           05  FILLER                   PIC X(6)  VALUE ' PAGE '.
+           05  WS-HDG-PAGE-NO           PIC ZZ9.
+           05  FILLER                   PIC X(88) VALUE SPACES.
+
+       01  WS-RPT-DETAIL.
+           05  FILLER                   PIC X(4)  VALUE 'POS '.
+           05  WS-DTL-POSITION          PIC ZZZZ9.
+           05  FILLER                   PIC X(4)  VALUE ' OF '.
+           05  WS-DTL-TOTAL             PIC ZZZZ9.
+           05  FILLER                   PIC X(3)  VALUE ' - '.
+           05  WS-DTL-ENTRY             PIC X(80).
+           05  FILLER                   PIC X(2)  VALUE '  '.
+           05  WS-DTL-STATUS            PIC X(10).
+
+       01  WS-RPT-MAINT-OVERFLOW.
+           05  FILLER                   PIC X(13) VALUE
+                   '*** WARNING: '.
+           05  WS-OVF-DROPPED           PIC ZZZZ9.
+           05  FILLER                   PIC X(29) VALUE
+                   ' MAINT-IN ACTION(S) PAST THE'.
+           05  FILLER                   PIC X(36) VALUE
+                   ' 999-ROW LIMIT WERE NOT APPLIED ***'.
+
+       PROCEDURE DIVISION.
+       000-MAIN.
+           PERFORM 050-READ-RUN-ID
+           PERFORM 100-COUNT-TOTAL-ENTRIES
+           PERFORM 200-LOAD-MAINT-ACTIONS
+           PERFORM 300-BROWSE-AND-MAINTAIN
+           PERFORM 600-WRITE-RUN-ID
+           STOP RUN.
+
+       050-READ-RUN-ID.
+           OPEN INPUT DATAENT-RUNID
+           IF WS-RID-STATUS = '00'
+               READ DATAENT-RUNID INTO WS-RUN-STAMP
+                   AT END
+                       CONTINUE
+               END-READ
+               CLOSE DATAENT-RUNID
+           END-IF.
+
+       100-COUNT-TOTAL-ENTRIES.
+           OPEN INPUT DATAENT-OUT
+           PERFORM UNTIL WS-IN-STATUS = '10'
+               READ DATAENT-OUT
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       ADD 1 TO WS-TOTAL-COUNT
+               END-READ
+           END-PERFORM
+           CLOSE DATAENT-OUT.
+
+       200-LOAD-MAINT-ACTIONS.
+           OPEN INPUT MAINT-IN
+           IF WS-MNT-STATUS = '00'
+               PERFORM UNTIL WS-MNT-STATUS = '10'
+                   READ MAINT-IN
+                       AT END
+                           CONTINUE
+                       NOT AT END
+                           IF WS-MAINT-COUNT < MNT-CTRL-COMPILED-MAX
+                               ADD 1 TO WS-MAINT-COUNT
+                               MOVE MNT-INDEX
+                                   TO WS-MAINT-INDEX(WS-MAINT-COUNT)
+                               MOVE MNT-ACTION
+                                   TO WS-MAINT-ACTION(WS-MAINT-COUNT)
+                               MOVE MNT-NEW-VALUE
+                                   TO WS-MAINT-NEW-VALUE(WS-MAINT-COUNT)
+                           ELSE
+                               ADD 1 TO WS-MAINT-DROPPED-COUNT
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE MAINT-IN
+           END-IF.
+
+       300-BROWSE-AND-MAINTAIN.
+           OPEN INPUT DATAENT-OUT
+           OPEN OUTPUT DATAMNT-OUT
+           OPEN OUTPUT MAINT-RPT
+           PERFORM UNTIL WS-IN-STATUS = '10'
+               READ DATAENT-OUT
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       ADD 1 TO WS-BROWSE-IDX
+                       MOVE DATAENT-OUT-RECORD TO WS-CURRENT-RECORD
+                       MOVE SPACES TO WS-CURRENT-STATUS
+                       PERFORM 400-APPLY-MAINT-ACTION
+                       MOVE WS-CURRENT-RECORD TO DATAMNT-OUT-RECORD
+                       WRITE DATAMNT-OUT-RECORD
+                       PERFORM 500-WRITE-BROWSE-LINE
+               END-READ
+           END-PERFORM
+           IF WS-MAINT-DROPPED-COUNT > 0
+               MOVE WS-MAINT-DROPPED-COUNT TO WS-OVF-DROPPED
+               WRITE MAINT-RPT-RECORD FROM WS-RPT-MAINT-OVERFLOW
+           END-IF
+           CLOSE DATAENT-OUT
+           CLOSE DATAMNT-OUT
+           CLOSE MAINT-RPT.
+
+       600-WRITE-RUN-ID.
+           OPEN OUTPUT DATAMNT-RUNID
+           WRITE DATAMNT-RUNID-RECORD FROM WS-RUN-STAMP
+           CLOSE DATAMNT-RUNID.
+
+       400-APPLY-MAINT-ACTION.
+           MOVE 0 TO WS-MATCH-IDX
+           IF WS-MAINT-COUNT > 0
+               PERFORM VARYING WS-MAINT-IDX FROM 1 BY 1
+                       UNTIL WS-MAINT-IDX > WS-MAINT-COUNT
+                   IF WS-MAINT-INDEX(WS-MAINT-IDX) = WS-BROWSE-IDX
+                       MOVE WS-MAINT-IDX TO WS-MATCH-IDX
+                   END-IF
+               END-PERFORM
+           END-IF
+           IF WS-MATCH-IDX > 0
+               IF WS-MAINT-ACTION(WS-MATCH-IDX) = 'F'
+                   MOVE 'FLAGGED' TO WS-CURRENT-STATUS
+               ELSE
+                   IF WS-MAINT-ACTION(WS-MATCH-IDX) = 'R'
+                       MOVE WS-MAINT-NEW-VALUE(WS-MATCH-IDX)
+                           TO WS-CURRENT-RECORD
+                       MOVE 'REKEYED' TO WS-CURRENT-STATUS
+                   END-IF
+               END-IF
+           END-IF.
+
+       500-WRITE-BROWSE-LINE.
+           IF WS-LINE-COUNT >= WS-LINES-PER-PAGE
+               MOVE 0 TO WS-LINE-COUNT
+               ADD 1 TO WS-PAGE-NO
+           END-IF
+           IF WS-LINE-COUNT = 0
+               MOVE WS-PAGE-NO TO WS-HDG-PAGE-NO
+               WRITE MAINT-RPT-RECORD FROM WS-RPT-HEADING
+           END-IF
+           MOVE WS-BROWSE-IDX TO WS-DTL-POSITION
+           MOVE WS-TOTAL-COUNT TO WS-DTL-TOTAL
+           MOVE WS-CURRENT-RECORD TO WS-DTL-ENTRY
+           MOVE WS-CURRENT-STATUS TO WS-DTL-STATUS
+           WRITE MAINT-RPT-RECORD FROM WS-RPT-DETAIL
+           ADD 1 TO WS-LINE-COUNT.
