@@ -0,0 +1,154 @@
+      *****************************************************************
+      *  DATASRT.cob
+      *  Sorts the persisted data-entry table into entry-key order
+      *  ahead of reporting, so ops sees the entries by entry-id
+      *  instead of load/arrival order.
+      *
+      *  If DATAMNT has been run against the CURRENT DATAENT-OUT,
+      *  DATAMNT-OUT (the flagged/re-keyed table) is the authoritative
+      *  copy of the day's data and is sorted instead of the original
+      *  DATAENT-OUT, so a correction made in the maintenance step
+      *  actually reaches the sort and the summary report rather than
+      *  being a dead end. DATAENT-OUT is used when no maintenance run
+      *  has happened yet, or when a DATAMNT-OUT is found but its
+      *  DATAMNT-RUNID stamp doesn't match the current run's
+      *  DATAENT-RUNID stamp (a leftover from a prior DATAENT run,
+      *  e.g. maintenance wasn't re-run after today's fresh load).
+      *****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DATASRT.
+       AUTHOR. DATA-ENTRY-TEAM.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OPTIONAL DATAMNT-OUT ASSIGN TO "DATAMNTOUT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-MNT-STATUS.
+
+           SELECT DATAENT-OUT ASSIGN TO "DATAENTOUT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-IN-STATUS.
+
+           SELECT SRT-WORK ASSIGN TO "SRTWORK01".
+
+           SELECT DATASRT-OUT ASSIGN TO "DATASRTOUT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-OUT-STATUS.
+
+           SELECT OPTIONAL DATAENT-RUNID ASSIGN TO "DATAENTRID"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RID-STATUS.
+
+           SELECT OPTIONAL DATAMNT-RUNID ASSIGN TO "DATAMNTRID"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-MRID-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  DATAMNT-OUT
+           RECORDING MODE IS F.
+       01  DATAMNT-OUT-RECORD.
+           COPY WSTABENT
+               REPLACING WS-ENTRY-ID          BY MNT-ENTRY-ID
+                         WS-ENTRY-DATE        BY MNT-ENTRY-DATE
+                         WS-ENTRY-AMOUNT      BY MNT-ENTRY-AMOUNT
+                         WS-ENTRY-DESCRIPTION BY MNT-ENTRY-DESCRIPTION.
+
+       FD  DATAENT-OUT
+           RECORDING MODE IS F.
+       01  DATAENT-OUT-RECORD.
+           COPY WSTABENT
+               REPLACING WS-ENTRY-ID          BY DIN-ENTRY-ID
+                         WS-ENTRY-DATE        BY DIN-ENTRY-DATE
+                         WS-ENTRY-AMOUNT      BY DIN-ENTRY-AMOUNT
+                         WS-ENTRY-DESCRIPTION BY DIN-ENTRY-DESCRIPTION.
+
+       SD  SRT-WORK.
+       01  SRT-WORK-RECORD.
+           COPY WSTABENT
+               REPLACING WS-ENTRY-ID          BY SRT-ENTRY-ID
+                         WS-ENTRY-DATE        BY SRT-ENTRY-DATE
+                         WS-ENTRY-AMOUNT      BY SRT-ENTRY-AMOUNT
+                         WS-ENTRY-DESCRIPTION BY SRT-ENTRY-DESCRIPTION.
+
+       FD  DATASRT-OUT
+           RECORDING MODE IS F.
+       01  DATASRT-OUT-RECORD.
+           COPY WSTABENT
+               REPLACING WS-ENTRY-ID          BY DOUT-ENTRY-ID
+                         WS-ENTRY-DATE        BY DOUT-ENTRY-DATE
+                         WS-ENTRY-AMOUNT      BY DOUT-ENTRY-AMOUNT
+                         WS-ENTRY-DESCRIPTION BY DOUT-ENTRY-DESCRIPTION.
+
+       FD  DATAENT-RUNID.
+       01  DATAENT-RUNID-RECORD        PIC X(14).
+
+       FD  DATAMNT-RUNID.
+       01  DATAMNT-RUNID-RECORD        PIC X(14).
+
+       WORKING-STORAGE SECTION.
+       01  WS-FILE-STATUSES.
+           05  WS-MNT-STATUS            PIC XX.
+           05  WS-IN-STATUS             PIC XX.
+           05  WS-OUT-STATUS            PIC XX.
+           05  WS-RID-STATUS            PIC XX.
+           05  WS-MRID-STATUS           PIC XX.
+
+       01  WS-DATAENT-STAMP             PIC X(14) VALUE SPACES.
+       01  WS-DATAMNT-STAMP             PIC X(14) VALUE SPACES.
+
+       01  WS-MAINT-HAS-RUN-SW          PIC X VALUE 'N'.
+           88  WS-MAINT-HAS-RUN               VALUE 'Y'.
+
+       PROCEDURE DIVISION.
+       000-MAIN.
+           PERFORM 100-CHECK-MAINT-OUTPUT
+           IF WS-MAINT-HAS-RUN
+               SORT SRT-WORK
+                   ON ASCENDING KEY SRT-ENTRY-ID
+                   USING DATAMNT-OUT
+                   GIVING DATASRT-OUT
+           ELSE
+               SORT SRT-WORK
+                   ON ASCENDING KEY SRT-ENTRY-ID
+                   USING DATAENT-OUT
+                   GIVING DATASRT-OUT
+           END-IF
+           STOP RUN.
+
+       100-CHECK-MAINT-OUTPUT.
+           MOVE 'N' TO WS-MAINT-HAS-RUN-SW
+           OPEN INPUT DATAMNT-OUT
+           IF WS-MNT-STATUS = '00'
+               PERFORM 110-READ-RUN-STAMPS
+               IF WS-DATAENT-STAMP NOT = SPACES
+                       AND WS-DATAENT-STAMP = WS-DATAMNT-STAMP
+                   MOVE 'Y' TO WS-MAINT-HAS-RUN-SW
+               ELSE
+                   DISPLAY 'DATASRT: DATAMNT-OUT FOUND BUT ITS RUN'
+                       ' STAMP DOES NOT MATCH THE CURRENT DATAENT'
+                       '-OUT - SORTING DATAENT-OUT INSTEAD'
+               END-IF
+           END-IF
+           IF WS-MNT-STATUS = '00' OR WS-MNT-STATUS = '05'
+               CLOSE DATAMNT-OUT
+           END-IF.
+
+       110-READ-RUN-STAMPS.
+           OPEN INPUT DATAENT-RUNID
+           IF WS-RID-STATUS = '00'
+               READ DATAENT-RUNID INTO WS-DATAENT-STAMP
+                   AT END
+                       CONTINUE
+               END-READ
+               CLOSE DATAENT-RUNID
+           END-IF
+           OPEN INPUT DATAMNT-RUNID
+           IF WS-MRID-STATUS = '00'
+               READ DATAMNT-RUNID INTO WS-DATAMNT-STAMP
+                   AT END
+                       CONTINUE
+               END-READ
+               CLOSE DATAMNT-RUNID
+           END-IF.
