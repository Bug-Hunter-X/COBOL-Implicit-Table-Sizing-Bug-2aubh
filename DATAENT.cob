@@ -0,0 +1,316 @@
+      *****************************************************************
+      *  DATAENT.cob
+      *  Data-entry table load program.
+      *
+      *  Historical note: this replaces the fixed OCCURS 100 / OCCURS
+      *  150 table in bug.cob / bugSolution.cob with a table sized at
+      *  run time from a control record (see copybooks/TBLCTRL.CPY),
+      *  so a heavy-volume day no longer requires a hand edit and
+      *  recompile of the OCCURS literal.
+      *****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DATAENT.
+       AUTHOR. DATA-ENTRY-TEAM.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OPTIONAL CONTROL-IN ASSIGN TO "CONTROLIN"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CTRL-STATUS.
+
+           SELECT OPTIONAL DATAENT-IN ASSIGN TO "DATAENTIN"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-DIN-STATUS.
+
+           SELECT DATAENT-OUT ASSIGN TO "DATAENTOUT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-OUT-STATUS.
+
+           SELECT TBL-OVERFLOW-RPT ASSIGN TO "TBLOVFRPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-OVF-STATUS.
+
+           SELECT OPTIONAL DATAENT-CNT ASSIGN TO "DATAENTCNT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CNT-STATUS.
+
+           SELECT OPTIONAL DATAENT-CKPT ASSIGN TO "DATAENTCKPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CKPT-STATUS.
+
+           SELECT OPTIONAL DATAENT-RUNID ASSIGN TO "DATAENTRID"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RID-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CONTROL-IN
+           RECORDING MODE IS F.
+       01  CONTROL-IN-RECORD           PIC X(80).
+
+       FD  DATAENT-IN
+           RECORDING MODE IS F.
+       01  DATAENT-IN-RECORD           PIC X(80).
+
+       FD  DATAENT-OUT
+           RECORDING MODE IS F.
+       01  DATAENT-OUT-RECORD          PIC X(80).
+
+       FD  TBL-OVERFLOW-RPT.
+       01  TBL-OVFRPT-RECORD           PIC X(132).
+
+       FD  DATAENT-CNT.
+       01  DATAENT-CNT-RECORD           PIC X(26).
+
+       FD  DATAENT-CKPT.
+       01  DATAENT-CKPT-RECORD          PIC X(19).
+
+      *  Stamps every fresh (non-restart) run so DATAMNT.cob and
+      *  DATASRT.cob can tell which DATAENT-OUT a given DATAMNT-OUT
+      *  actually corresponds to, instead of assuming any DATAMNT-OUT
+      *  found on disk is current.
+       FD  DATAENT-RUNID.
+       01  DATAENT-RUNID-RECORD         PIC X(14).
+
+       WORKING-STORAGE SECTION.
+       01  WS-FILE-STATUSES.
+           05  WS-CTRL-STATUS          PIC XX.
+           05  WS-DIN-STATUS           PIC XX.
+           05  WS-OUT-STATUS           PIC XX.
+           05  WS-OVF-STATUS           PIC XX.
+           05  WS-CNT-STATUS           PIC XX.
+           05  WS-CKPT-STATUS          PIC XX.
+           05  WS-RID-STATUS           PIC XX.
+
+       01  WS-RUN-STAMP                PIC X(14) VALUE SPACES.
+
+       01  WS-HIGH-WATER-MARK          PIC 9(5) VALUE 0.
+
+       01  WS-CKPT-CONTROLS.
+           05  WS-START-SEQ             PIC 9(5) VALUE 1.
+           05  WS-RESTART-SW            PIC X VALUE 'N'.
+               88  WS-IS-RESTART        VALUE 'Y'.
+           05  WS-SKIP-COUNT            PIC 9(5) VALUE 0.
+
+       01  WS-CKPT-LINE.
+           05  CKPT-SEQ-NO              PIC 9(5).
+           05  FILLER                   PIC X VALUE SPACE.
+           05  CKPT-COUNT               PIC 9(5).
+           05  FILLER                   PIC X VALUE SPACE.
+           05  CKPT-REJECT-COUNT        PIC 9(5).
+           05  FILLER                   PIC X VALUE SPACE.
+           05  CKPT-COMPLETE            PIC X VALUE 'N'.
+
+       01  TBL-CTRL-DEFAULT-MAX        PIC 9(5) VALUE 150.
+      *  Must match the OCCURS ... TO n TIMES ceiling on WS-TABLE below.
+       01  TBL-CTRL-COMPILED-MAX       PIC 9(5) VALUE 999.
+
+       COPY TBLCTRL.
+
+       01  WS-AREA.
+           05  WS-SEQ-NO               PIC 9(5) VALUE 0.
+           05  WS-COUNT                PIC 9(5) VALUE 0.
+           05  WS-REJECT-COUNT         PIC 9(5) VALUE 0.
+           05  WS-TABLE-MAX            PIC 9(5) VALUE 150.
+           05  WS-TABLE-OVERFLOW-SW    PIC X VALUE 'N'.
+               88  WS-TABLE-IS-FULL    VALUE 'Y'.
+           05  WS-TABLE OCCURS 1 TO 999 TIMES
+                   DEPENDING ON WS-TABLE-MAX
+                   INDEXED BY WS-TABLE-IDX.
+               10  WS-TABLE-ENTRY.
+                   COPY WSTABENT.
+
+      *  WSTABENT carries no VALUE clauses, so this group has no
+      *  initial value of its own; it stays safe only because every
+      *  use is READ DATAENT-IN INTO WS-ENTRY-TEXT, which fully
+      *  populates it before anything reads it. Do not read
+      *  WS-ENTRY-TEXT except right after such a READ.
+       01  WS-ENTRY-TEXT.
+           COPY WSTABENT
+               REPLACING WS-ENTRY-ID          BY WS-TEXT-ID
+                         WS-ENTRY-DATE        BY WS-TEXT-DATE
+                         WS-ENTRY-AMOUNT      BY WS-TEXT-AMOUNT
+                         WS-ENTRY-DESCRIPTION BY WS-TEXT-DESCRIPTION.
+
+       01  WS-OVFRPT-LINE.
+           05  FILLER                  PIC X(4) VALUE 'SEQ '.
+           05  WS-OVF-SEQ              PIC ZZZZ9.
+           05  FILLER                  PIC X(3) VALUE ' - '.
+           05  WS-OVF-ENTRY            PIC X(80).
+
+       01  WS-CNT-LINE.
+           05  CNT-RUN-DATE             PIC 9(8).
+           05  FILLER                   PIC X VALUE SPACE.
+           05  CNT-LOAD-COUNT           PIC 9(5).
+           05  FILLER                   PIC X VALUE SPACE.
+           05  CNT-REJECT-COUNT         PIC 9(5).
+           05  FILLER                   PIC X VALUE SPACE.
+           05  CNT-HIGH-WATER           PIC 9(5).
+
+       PROCEDURE DIVISION.
+       000-MAIN.
+           PERFORM 100-INIT-TABLE-MAX
+           PERFORM 110-INIT-CHECKPOINT
+           PERFORM 112-INIT-RUN-ID
+           PERFORM 115-OPEN-TBL-OVERFLOW-RPT
+           PERFORM 120-OPEN-DATAENT-OUT
+           PERFORM 130-OPEN-DATAENT-IN
+           PERFORM UNTIL WS-DIN-STATUS = '10'
+               READ DATAENT-IN INTO WS-ENTRY-TEXT
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       ADD 1 TO WS-SEQ-NO
+                       PERFORM 150-CHECK-TABLE-BOUND
+                       IF WS-TABLE-IS-FULL
+                           PERFORM 950-REJECT-ENTRY
+                       ELSE
+                           ADD 1 TO WS-COUNT
+                           MOVE WS-ENTRY-TEXT
+                               TO WS-TABLE-ENTRY(WS-COUNT)
+                           MOVE WS-TABLE-ENTRY(WS-COUNT)
+                               TO DATAENT-OUT-RECORD
+                           WRITE DATAENT-OUT-RECORD
+                       END-IF
+                       PERFORM 970-WRITE-CHECKPOINT
+           END-READ
+           END-PERFORM
+           MOVE 'Y' TO CKPT-COMPLETE
+           PERFORM 970-WRITE-CHECKPOINT
+           CLOSE TBL-OVERFLOW-RPT
+           CLOSE DATAENT-OUT
+           CLOSE DATAENT-IN
+           PERFORM 960-UPDATE-COUNTERS
+           STOP RUN.
+
+       150-CHECK-TABLE-BOUND.
+           IF WS-COUNT >= WS-TABLE-MAX
+               MOVE 'Y' TO WS-TABLE-OVERFLOW-SW
+           ELSE
+               MOVE 'N' TO WS-TABLE-OVERFLOW-SW
+           END-IF.
+
+       950-REJECT-ENTRY.
+           ADD 1 TO WS-REJECT-COUNT
+           MOVE WS-SEQ-NO TO WS-OVF-SEQ
+           MOVE WS-ENTRY-TEXT TO WS-OVF-ENTRY
+           WRITE TBL-OVFRPT-RECORD FROM WS-OVFRPT-LINE.
+
+       100-INIT-TABLE-MAX.
+           MOVE TBL-CTRL-DEFAULT-MAX TO WS-TABLE-MAX
+           OPEN INPUT CONTROL-IN
+           IF WS-CTRL-STATUS = '00'
+               READ CONTROL-IN INTO TBL-CONTROL-RECORD
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       IF TBL-CTRL-MAX > 0
+                           IF TBL-CTRL-MAX > TBL-CTRL-COMPILED-MAX
+                               MOVE TBL-CTRL-COMPILED-MAX
+                                   TO WS-TABLE-MAX
+                           ELSE
+                               MOVE TBL-CTRL-MAX TO WS-TABLE-MAX
+                           END-IF
+                       END-IF
+               END-READ
+               CLOSE CONTROL-IN
+           END-IF.
+
+       110-INIT-CHECKPOINT.
+           MOVE 1 TO WS-START-SEQ
+           MOVE 'N' TO WS-RESTART-SW
+           OPEN INPUT DATAENT-CKPT
+           IF WS-CKPT-STATUS = '00'
+               READ DATAENT-CKPT INTO WS-CKPT-LINE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       IF CKPT-COMPLETE = 'N'
+                           MOVE 'Y' TO WS-RESTART-SW
+                           COMPUTE WS-START-SEQ = CKPT-SEQ-NO + 1
+                           MOVE CKPT-SEQ-NO TO WS-SEQ-NO
+                           MOVE CKPT-COUNT TO WS-COUNT
+                           MOVE CKPT-REJECT-COUNT TO WS-REJECT-COUNT
+                       END-IF
+               END-READ
+               CLOSE DATAENT-CKPT
+           END-IF.
+
+       112-INIT-RUN-ID.
+           IF WS-IS-RESTART
+               OPEN INPUT DATAENT-RUNID
+               IF WS-RID-STATUS = '00'
+                   READ DATAENT-RUNID INTO WS-RUN-STAMP
+                       AT END
+                           CONTINUE
+                   END-READ
+                   CLOSE DATAENT-RUNID
+               END-IF
+           ELSE
+               MOVE FUNCTION CURRENT-DATE(1:14) TO WS-RUN-STAMP
+               OPEN OUTPUT DATAENT-RUNID
+               WRITE DATAENT-RUNID-RECORD FROM WS-RUN-STAMP
+               CLOSE DATAENT-RUNID
+           END-IF.
+
+       115-OPEN-TBL-OVERFLOW-RPT.
+           IF WS-IS-RESTART
+               OPEN EXTEND TBL-OVERFLOW-RPT
+           ELSE
+               OPEN OUTPUT TBL-OVERFLOW-RPT
+           END-IF.
+
+       120-OPEN-DATAENT-OUT.
+           IF WS-IS-RESTART
+               OPEN EXTEND DATAENT-OUT
+           ELSE
+               OPEN OUTPUT DATAENT-OUT
+           END-IF.
+
+       130-OPEN-DATAENT-IN.
+           OPEN INPUT DATAENT-IN
+           IF WS-IS-RESTART
+               COMPUTE WS-SKIP-COUNT = WS-START-SEQ - 1
+               PERFORM WS-SKIP-COUNT TIMES
+                   READ DATAENT-IN INTO WS-ENTRY-TEXT
+                       AT END
+                           CONTINUE
+                   END-READ
+               END-PERFORM
+           END-IF.
+
+       970-WRITE-CHECKPOINT.
+           MOVE WS-SEQ-NO TO CKPT-SEQ-NO
+           MOVE WS-COUNT TO CKPT-COUNT
+           MOVE WS-REJECT-COUNT TO CKPT-REJECT-COUNT
+           OPEN OUTPUT DATAENT-CKPT
+           WRITE DATAENT-CKPT-RECORD FROM WS-CKPT-LINE
+           CLOSE DATAENT-CKPT.
+
+       960-UPDATE-COUNTERS.
+           MOVE WS-COUNT TO WS-HIGH-WATER-MARK
+           OPEN INPUT DATAENT-CNT
+           IF WS-CNT-STATUS = '00' OR WS-CNT-STATUS = '05'
+               PERFORM UNTIL WS-CNT-STATUS = '10'
+                   READ DATAENT-CNT INTO WS-CNT-LINE
+                       AT END
+                           CONTINUE
+                       NOT AT END
+                           IF CNT-HIGH-WATER > WS-HIGH-WATER-MARK
+                               MOVE CNT-HIGH-WATER TO WS-HIGH-WATER-MARK
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE DATAENT-CNT
+           END-IF
+           OPEN EXTEND DATAENT-CNT
+           IF WS-CNT-STATUS NOT = '00' AND WS-CNT-STATUS NOT = '05'
+               OPEN OUTPUT DATAENT-CNT
+           END-IF
+           MOVE FUNCTION CURRENT-DATE(1:8) TO CNT-RUN-DATE
+           MOVE WS-COUNT TO CNT-LOAD-COUNT
+           MOVE WS-REJECT-COUNT TO CNT-REJECT-COUNT
+           MOVE WS-HIGH-WATER-MARK TO CNT-HIGH-WATER
+           WRITE DATAENT-CNT-RECORD FROM WS-CNT-LINE
+           CLOSE DATAENT-CNT.
