@@ -0,0 +1,15 @@
+      *****************************************************************
+      *  WSTABENT.CPY
+      *  Structured layout for one data-entry table row (80 bytes).
+      *  Copied under a group item (e.g. WS-TABLE-ENTRY, a file
+      *  record, a sort work record) supplied by the including
+      *  program, so the same named subfields can be reused as a
+      *  table row, an output record, or a sort record instead of
+      *  every consumer re-deriving substring offsets into a blob.
+      *  Use COPY ... REPLACING to give the fields a record-specific
+      *  prefix when more than one copy is needed in a program.
+      *****************************************************************
+          15  WS-ENTRY-ID              PIC 9(6).
+          15  WS-ENTRY-DATE            PIC 9(8).
+          15  WS-ENTRY-AMOUNT          PIC S9(7)V99.
+          15  WS-ENTRY-DESCRIPTION     PIC X(57).
