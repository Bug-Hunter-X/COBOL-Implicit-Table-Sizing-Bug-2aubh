@@ -0,0 +1,11 @@
+      *****************************************************************
+      *  TBLCTRL.CPY
+      *  Run-control record for the WS-TABLE data-entry load.
+      *  Supplies the maximum number of entries the run should size
+      *  WS-TABLE-MAX to, read from CONTROL-IN at start of run.  If
+      *  CONTROL-IN is empty/missing the program falls back to
+      *  TBL-CTRL-DEFAULT-MAX in DATAENT.cob.
+      *****************************************************************
+       01  TBL-CONTROL-RECORD.
+           05  TBL-CTRL-MAX            PIC 9(5).
+           05  TBL-CTRL-RESERVED       PIC X(75).
