@@ -0,0 +1,211 @@
+      *****************************************************************
+      *  DATARPT.cob
+      *  Summary report over the finished, persisted data-entry table.
+      *  Reads the sorted table produced by DATASRT (DATASRT-OUT),
+      *  prints a paged detail listing plus a control-total section
+      *  broken out by entry date, and a grand total line, so ops has
+      *  something to reconcile the day's data-entry batch against.
+      *****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DATARPT.
+       AUTHOR. DATA-ENTRY-TEAM.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT DATASRT-OUT ASSIGN TO "DATASRTOUT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-IN-STATUS.
+
+           SELECT DATARPT-OUT ASSIGN TO "DATARPTOUT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RPT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  DATASRT-OUT
+           RECORDING MODE IS F.
+       01  DATASRT-OUT-RECORD.
+           COPY WSTABENT
+               REPLACING WS-ENTRY-ID          BY IN-ENTRY-ID
+                         WS-ENTRY-DATE        BY IN-ENTRY-DATE
+                         WS-ENTRY-AMOUNT      BY IN-ENTRY-AMOUNT
+                         WS-ENTRY-DESCRIPTION BY IN-ENTRY-DESCRIPTION.
+
+       FD  DATARPT-OUT.
+       01  DATARPT-OUT-RECORD          PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       01  WS-FILE-STATUSES.
+           05  WS-IN-STATUS             PIC XX.
+           05  WS-RPT-STATUS            PIC XX.
+
+       01  WS-COUNTERS.
+           05  WS-TOTAL-COUNT           PIC 9(5)      VALUE 0.
+      *  Wide enough for the compiled table ceiling (999 entries,
+      *  see DATAENT.cob's WS-TABLE OCCURS) at the max per-entry
+      *  amount (WSTABENT.CPY's PIC S9(7)V99), with headroom.
+           05  WS-TOTAL-AMOUNT          PIC S9(11)V99 VALUE 0.
+           05  WS-DATE-COUNT            PIC 9(5)      VALUE 0.
+           05  WS-PAGE-NO               PIC 9(3)      VALUE 1.
+           05  WS-LINE-COUNT            PIC 9(3)      VALUE 0.
+           05  WS-LINES-PER-PAGE        PIC 9(3)      VALUE 20.
+           05  WS-MATCH-IDX             PIC 9(5)      VALUE 0.
+
+      *  Must match the OCCURS ... TO n TIMES ceiling on
+      *  WS-DATE-SUMMARY below.
+       01  TBL-DATE-COMPILED-MAX        PIC 9(5)      VALUE 366.
+
+      *  Entries whose date is new once WS-DATE-SUMMARY is already at
+      *  its compiled ceiling have nowhere to go as their own row;
+      *  they are rolled into this single overflow bucket instead of
+      *  being dropped or indexed past the table's bound.
+       01  WS-DATE-OVERFLOW-TOTALS.
+           05  WS-DATE-OVF-COUNT        PIC 9(5)      VALUE 0.
+           05  WS-DATE-OVF-AMOUNT       PIC S9(11)V99 VALUE 0.
+
+       01  WS-DATE-SUMMARY.
+           05  WS-DATE-ENTRY OCCURS 1 TO 366 TIMES
+                   DEPENDING ON WS-DATE-COUNT
+                   INDEXED BY WS-DATE-IDX.
+               10  WS-DATE-VALUE        PIC 9(8).
+               10  WS-DATE-ENTRY-COUNT  PIC 9(5).
+               10  WS-DATE-ENTRY-AMOUNT PIC S9(11)V99.
+
+       01  WS-RPT-HEADING.
+           05  FILLER                   PIC X(9)  VALUE 'DATARPT -'.
+           05  FILLER                   PIC X(30) VALUE
+                   ' DATA ENTRY BATCH SUMMARY RPT'.
+           05  FILLER                   PIC X(6)  VALUE ' PAGE '.
+           05  WS-HDG-PAGE-NO           PIC ZZ9.
+           05  FILLER                   PIC X(84) VALUE SPACES.
+
+       01  WS-RPT-DETAIL.
+           05  FILLER                   PIC X(4)  VALUE 'ID  '.
+           05  WS-DTL-ID                PIC 9(6).
+           05  FILLER                   PIC X(3)  VALUE '  '.
+           05  FILLER                   PIC X(5)  VALUE 'DATE '.
+           05  WS-DTL-DATE              PIC 9(8).
+           05  FILLER                   PIC X(3)  VALUE '  '.
+           05  FILLER                   PIC X(4)  VALUE 'AMT '.
+           05  WS-DTL-AMOUNT            PIC ---,---,--9.99.
+           05  FILLER                   PIC X(2)  VALUE '  '.
+           05  WS-DTL-DESCRIPTION       PIC X(57).
+
+       01  WS-RPT-BLANK                 PIC X(132) VALUE SPACES.
+
+       01  WS-RPT-SECTION-HDG.
+           05  FILLER                   PIC X(30) VALUE
+                   'COUNTS BY ENTRY DATE'.
+           05  FILLER                   PIC X(102) VALUE SPACES.
+
+       01  WS-RPT-DATE-LINE.
+           05  FILLER                   PIC X(5)  VALUE 'DATE '.
+           05  WS-DL-DATE               PIC 9(8).
+           05  FILLER                   PIC X(4)  VALUE '  # '.
+           05  WS-DL-COUNT              PIC ZZZZ9.
+           05  FILLER                   PIC X(4)  VALUE '  $ '.
+           05  WS-DL-AMOUNT             PIC --,---,---,--9.99.
+           05  FILLER                   PIC X(86) VALUE SPACES.
+
+       01  WS-RPT-DATE-OVERFLOW-LINE.
+           05  FILLER                   PIC X(9)  VALUE 'OVERFLOW '.
+           05  FILLER                   PIC X(4)  VALUE '  # '.
+           05  WS-DOV-COUNT             PIC ZZZZ9.
+           05  FILLER                   PIC X(4)  VALUE '  $ '.
+           05  WS-DOV-AMOUNT            PIC --,---,---,--9.99.
+           05  FILLER                   PIC X(96) VALUE SPACES.
+
+       01  WS-RPT-GRAND-TOTAL.
+           05  FILLER                   PIC X(16) VALUE
+                   'GRAND TOTAL  # '.
+           05  WS-GT-COUNT              PIC ZZZZ9.
+           05  FILLER                   PIC X(4)  VALUE '  $ '.
+           05  WS-GT-AMOUNT             PIC --,---,---,--9.99.
+           05  FILLER                   PIC X(86) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+       000-MAIN.
+           OPEN INPUT DATASRT-OUT
+           OPEN OUTPUT DATARPT-OUT
+           PERFORM UNTIL WS-IN-STATUS = '10'
+               READ DATASRT-OUT
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       ADD 1 TO WS-TOTAL-COUNT
+                       ADD IN-ENTRY-AMOUNT TO WS-TOTAL-AMOUNT
+                       PERFORM 400-WRITE-DETAIL-LINE
+                       PERFORM 500-ACCUMULATE-DATE-TOTAL
+               END-READ
+           END-PERFORM
+           CLOSE DATASRT-OUT
+           PERFORM 600-WRITE-DATE-SUMMARY
+           PERFORM 700-WRITE-GRAND-TOTAL
+           CLOSE DATARPT-OUT
+           STOP RUN.
+
+       400-WRITE-DETAIL-LINE.
+           IF WS-LINE-COUNT >= WS-LINES-PER-PAGE
+               MOVE 0 TO WS-LINE-COUNT
+               ADD 1 TO WS-PAGE-NO
+           END-IF
+           IF WS-LINE-COUNT = 0
+               MOVE WS-PAGE-NO TO WS-HDG-PAGE-NO
+               WRITE DATARPT-OUT-RECORD FROM WS-RPT-HEADING
+           END-IF
+           MOVE IN-ENTRY-ID TO WS-DTL-ID
+           MOVE IN-ENTRY-DATE TO WS-DTL-DATE
+           MOVE IN-ENTRY-AMOUNT TO WS-DTL-AMOUNT
+           MOVE IN-ENTRY-DESCRIPTION TO WS-DTL-DESCRIPTION
+           WRITE DATARPT-OUT-RECORD FROM WS-RPT-DETAIL
+           ADD 1 TO WS-LINE-COUNT.
+
+       500-ACCUMULATE-DATE-TOTAL.
+           MOVE 0 TO WS-MATCH-IDX
+           IF WS-DATE-COUNT > 0
+               PERFORM VARYING WS-DATE-IDX FROM 1 BY 1
+                       UNTIL WS-DATE-IDX > WS-DATE-COUNT
+                   IF WS-DATE-VALUE(WS-DATE-IDX) = IN-ENTRY-DATE
+                       MOVE WS-DATE-IDX TO WS-MATCH-IDX
+                   END-IF
+               END-PERFORM
+           END-IF
+           IF WS-MATCH-IDX = 0
+               IF WS-DATE-COUNT < TBL-DATE-COMPILED-MAX
+                   ADD 1 TO WS-DATE-COUNT
+                   MOVE WS-DATE-COUNT TO WS-MATCH-IDX
+                   MOVE IN-ENTRY-DATE TO WS-DATE-VALUE(WS-MATCH-IDX)
+                   MOVE 0 TO WS-DATE-ENTRY-COUNT(WS-MATCH-IDX)
+                   MOVE 0 TO WS-DATE-ENTRY-AMOUNT(WS-MATCH-IDX)
+               ELSE
+                   ADD 1 TO WS-DATE-OVF-COUNT
+                   ADD IN-ENTRY-AMOUNT TO WS-DATE-OVF-AMOUNT
+               END-IF
+           END-IF
+           IF WS-MATCH-IDX > 0
+               ADD 1 TO WS-DATE-ENTRY-COUNT(WS-MATCH-IDX)
+               ADD IN-ENTRY-AMOUNT TO WS-DATE-ENTRY-AMOUNT(WS-MATCH-IDX)
+           END-IF.
+
+       600-WRITE-DATE-SUMMARY.
+           WRITE DATARPT-OUT-RECORD FROM WS-RPT-BLANK
+           WRITE DATARPT-OUT-RECORD FROM WS-RPT-SECTION-HDG
+           PERFORM VARYING WS-DATE-IDX FROM 1 BY 1
+                   UNTIL WS-DATE-IDX > WS-DATE-COUNT
+               MOVE WS-DATE-VALUE(WS-DATE-IDX) TO WS-DL-DATE
+               MOVE WS-DATE-ENTRY-COUNT(WS-DATE-IDX) TO WS-DL-COUNT
+               MOVE WS-DATE-ENTRY-AMOUNT(WS-DATE-IDX) TO WS-DL-AMOUNT
+               WRITE DATARPT-OUT-RECORD FROM WS-RPT-DATE-LINE
+           END-PERFORM
+           IF WS-DATE-OVF-COUNT > 0
+               MOVE WS-DATE-OVF-COUNT TO WS-DOV-COUNT
+               MOVE WS-DATE-OVF-AMOUNT TO WS-DOV-AMOUNT
+               WRITE DATARPT-OUT-RECORD FROM WS-RPT-DATE-OVERFLOW-LINE
+           END-IF.
+
+       700-WRITE-GRAND-TOTAL.
+           WRITE DATARPT-OUT-RECORD FROM WS-RPT-BLANK
+           MOVE WS-TOTAL-COUNT TO WS-GT-COUNT
+           MOVE WS-TOTAL-AMOUNT TO WS-GT-AMOUNT
+           WRITE DATARPT-OUT-RECORD FROM WS-RPT-GRAND-TOTAL.
